@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGALOTE.
+      ******************************************************************
+      * Author:ANA CAROLINA COLA
+      * Date:08/08/2026
+      * Purpose: CARGA EM LOTE DE CLIENTES A PARTIR DE ARQUIVO EXTERNO
+      * Tectonics: cobc
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTRADA-LOTE ASSIGN
+             TO 'C:\Users\anaco\Documents\Cobol\COBOL2\ENTRADALOTE.DAT'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS ENTRADA-STATUS.
+
+           SELECT CLIENTES ASSIGN
+             TO 'C:\Users\anaco\Documents\Cobol\COBOL2\CLIENTES.DAT'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   FILE STATUS IS CLIENTES-STATUS
+                   RECORD KEY IS CLIENTES-CHAVE
+                   ALTERNATE RECORD KEY IS CLIENTES-NOME
+                     WITH DUPLICATES.
+
+           SELECT LOTE-EXCECAO ASSIGN
+             TO 'C:\Users\anaco\Documents\Cobol\COBOL2\LOTEEXCEC.TXT'
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CONTROLE ASSIGN
+             TO 'C:\Users\anaco\Documents\Cobol\COBOL2\CONTROLE.DAT'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS CONTROLE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ENTRADA-LOTE.
+       01 ENTRADA-LOTE-REG.
+           05 EL-FONE              PIC 9(09).
+           05 EL-NOME               PIC X(30).
+           05 EL-EMAIL              PIC X(40).
+           05 EL-FILIAL             PIC 9(02).
+
+      **** ESTRUTURA IDENTICA A FD CLIENTES DE CLIENTES.COB
+       FD CLIENTES.
+       01 CLIENTES-REG.
+           05 CLIENTES-CHAVE.
+               10 CLIENTES-FONE    PIC 9(09).
+           05 CLIENTES-NOME        PIC X(30).
+           05 CLIENTES-EMAIL       PIC X(40).
+           05 CLIENTES-DT-CADASTRO   PIC 9(08).
+           05 CLIENTES-DT-ALTERACAO  PIC 9(08).
+           05 CLIENTES-FILIAL        PIC 9(02).
+
+       FD LOTE-EXCECAO.
+       01 EXCECAO-REG.
+           05 EXCECAO-LINHA        PIC X(100).
+
+       FD CONTROLE.
+       01 CONTROLE-REG.
+           05 CTRL-QTREGISTROS     PIC 9(07).
+
+       WORKING-STORAGE SECTION.
+           77 ENTRADA-STATUS       PIC 9(02).
+           77 CLIENTES-STATUS      PIC 9(02).
+           77 CONTROLE-STATUS      PIC 9(02).
+           77 WRK-CTRL-QTD         PIC 9(07) VALUE 0.
+           77 WRK-MSGERRO          PIC X(50).
+           77 WRK-DATA-HOJE        PIC 9(08).
+           77 WRK-QT-LIDOS         PIC 9(05) VALUE 0.
+           77 WRK-QT-INCLUIDOS     PIC 9(05) VALUE 0.
+           77 WRK-QT-ALTERADOS     PIC 9(05) VALUE 0.
+           77 WRK-QT-REJEITADOS    PIC 9(05) VALUE 0.
+           77 WRK-REG-VALIDO       PIC X(01).
+           77 WRK-CONTA-ARROBA     PIC 9(02) VALUE 0.
+           77 WRK-CONTA-IGUAL      PIC 9(02) VALUE 0.
+           77 WRK-FONE-ALFA        PIC X(09).
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL SECTION.
+           PERFORM 1000-INICIAR.
+           PERFORM 2000-PROCESSAR-LOTE UNTIL ENTRADA-STATUS = 10.
+           PERFORM 3000-FINALIZAR.
+           STOP RUN.
+
+       1000-INICIAR.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+           OPEN INPUT ENTRADA-LOTE.
+           OPEN I-O CLIENTES
+               IF CLIENTES-STATUS = 35 THEN
+                   OPEN OUTPUT CLIENTES
+                   CLOSE CLIENTES
+                   OPEN I-O CLIENTES
+               END-IF.
+           OPEN OUTPUT LOTE-EXCECAO.
+           READ ENTRADA-LOTE
+               AT END
+                   MOVE 10 TO ENTRADA-STATUS
+           END-READ.
+
+       2000-PROCESSAR-LOTE.
+           ADD 1 TO WRK-QT-LIDOS.
+           MOVE EL-FONE  TO CLIENTES-FONE.
+           MOVE EL-NOME  TO CLIENTES-NOME.
+           MOVE EL-EMAIL TO CLIENTES-EMAIL.
+           PERFORM 5050-VALIDA-REGISTRO.
+           IF WRK-REG-VALIDO = 'N'
+               ADD 1 TO WRK-QT-REJEITADOS
+               PERFORM 8900-GRAVA-EXCECAO
+           ELSE
+               READ CLIENTES
+                   INVALID KEY
+                       MOVE EL-NOME  TO CLIENTES-NOME
+                       MOVE EL-EMAIL TO CLIENTES-EMAIL
+                       MOVE EL-FILIAL TO CLIENTES-FILIAL
+                       MOVE WRK-DATA-HOJE TO CLIENTES-DT-CADASTRO
+                       MOVE WRK-DATA-HOJE TO CLIENTES-DT-ALTERACAO
+                       WRITE CLIENTES-REG
+                           INVALID KEY
+                               ADD 1 TO WRK-QT-REJEITADOS
+                               MOVE 'ERRO AO GRAVAR' TO WRK-MSGERRO
+                               PERFORM 8900-GRAVA-EXCECAO
+                           NOT INVALID KEY
+                               ADD 1 TO WRK-QT-INCLUIDOS
+                               PERFORM 8100-ATUALIZA-CONTROLE
+                       END-WRITE
+                   NOT INVALID KEY
+                       MOVE EL-NOME  TO CLIENTES-NOME
+                       MOVE EL-EMAIL TO CLIENTES-EMAIL
+                       MOVE EL-FILIAL TO CLIENTES-FILIAL
+                       MOVE WRK-DATA-HOJE TO CLIENTES-DT-ALTERACAO
+                       REWRITE CLIENTES-REG
+                           INVALID KEY
+                               ADD 1 TO WRK-QT-REJEITADOS
+                               MOVE 'ERRO AO ATUALIZAR' TO WRK-MSGERRO
+                               PERFORM 8900-GRAVA-EXCECAO
+                           NOT INVALID KEY
+                               ADD 1 TO WRK-QT-ALTERADOS
+                       END-REWRITE
+               END-READ
+           END-IF.
+           READ ENTRADA-LOTE
+               AT END
+                   MOVE 10 TO ENTRADA-STATUS
+           END-READ.
+
+       3000-FINALIZAR.
+           CLOSE ENTRADA-LOTE.
+           CLOSE CLIENTES.
+           CLOSE LOTE-EXCECAO.
+           DISPLAY 'CARGALOTE - RESUMO DA CARGA'.
+           DISPLAY 'REGISTROS LIDOS......: ' WRK-QT-LIDOS.
+           DISPLAY 'INCLUIDOS............: ' WRK-QT-INCLUIDOS.
+           DISPLAY 'ATUALIZADOS..........: ' WRK-QT-ALTERADOS.
+           DISPLAY 'REJEITADOS...........: ' WRK-QT-REJEITADOS.
+
+       5050-VALIDA-REGISTRO.
+           MOVE 'S' TO WRK-REG-VALIDO.
+           IF CLIENTES-NOME = SPACES
+               MOVE 'NOME EM BRANCO' TO WRK-MSGERRO
+               MOVE 'N' TO WRK-REG-VALIDO
+           END-IF.
+           IF WRK-REG-VALIDO = 'S'
+               MOVE 0 TO WRK-CONTA-ARROBA
+               INSPECT CLIENTES-EMAIL TALLYING WRK-CONTA-ARROBA
+                   FOR ALL '@'
+               IF WRK-CONTA-ARROBA = 0
+                   MOVE 'EMAIL INVALIDO (SEM @)' TO WRK-MSGERRO
+                   MOVE 'N' TO WRK-REG-VALIDO
+               END-IF
+           END-IF.
+           IF WRK-REG-VALIDO = 'S'
+               IF CLIENTES-FONE = 0
+                   MOVE 'TELEFONE INVALIDO' TO WRK-MSGERRO
+                   MOVE 'N' TO WRK-REG-VALIDO
+               ELSE
+                   MOVE CLIENTES-FONE TO WRK-FONE-ALFA
+                   MOVE 0 TO WRK-CONTA-IGUAL
+                   INSPECT WRK-FONE-ALFA TALLYING WRK-CONTA-IGUAL
+                       FOR ALL WRK-FONE-ALFA(1:1)
+                   IF WRK-CONTA-IGUAL > 7
+                       MOVE 'TELEFONE INVALIDO' TO WRK-MSGERRO
+                       MOVE 'N' TO WRK-REG-VALIDO
+                   END-IF
+               END-IF
+           END-IF.
+
+       8100-ATUALIZA-CONTROLE.
+           MOVE 0 TO WRK-CTRL-QTD.
+           OPEN INPUT CONTROLE.
+           IF CONTROLE-STATUS = 0
+               READ CONTROLE
+                   NOT AT END
+                       MOVE CTRL-QTREGISTROS TO WRK-CTRL-QTD
+               END-READ
+               CLOSE CONTROLE
+           END-IF.
+           ADD 1 TO WRK-CTRL-QTD.
+           OPEN OUTPUT CONTROLE.
+           MOVE WRK-CTRL-QTD TO CTRL-QTREGISTROS.
+           WRITE CONTROLE-REG.
+           CLOSE CONTROLE.
+
+       8900-GRAVA-EXCECAO.
+           MOVE SPACES TO EXCECAO-LINHA.
+           STRING EL-FONE                        DELIMITED BY SIZE
+                  ' - '                           DELIMITED BY SIZE
+                  FUNCTION TRIM(EL-NOME)          DELIMITED BY SIZE
+                  ' - '                           DELIMITED BY SIZE
+                  FUNCTION TRIM(WRK-MSGERRO)      DELIMITED BY SIZE
+             INTO EXCECAO-LINHA
+           END-STRING.
+           WRITE EXCECAO-REG.
