@@ -14,12 +14,33 @@
                    ORGANIZATION IS INDEXED
                    ACCESS MODE IS DYNAMIC
                    FILE STATUS IS CLIENTES-STATUS
-                   RECORD KEY IS CLIENTES-CHAVE.
+                   RECORD KEY IS CLIENTES-CHAVE
+                   ALTERNATE RECORD KEY IS CLIENTES-NOME
+                     WITH DUPLICATES.
 
            SELECT RELATO ASSIGN
              TO 'C:\Users\anaco\Documents\Cobol\COBOL2\RELATO.TXT'
              ORGANIZATION IS SEQUENTIAL.
 
+           SELECT CLIENTES-HIST ASSIGN
+             TO 'C:\Users\anaco\Documents\Cobol\COBOL2\CLIENTHIST.DAT'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS HIST-STATUS.
+
+           SELECT RELATO-CSV ASSIGN
+             TO 'C:\Users\anaco\Documents\Cobol\COBOL2\RELATO.CSV'
+             ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CKPT-RELATORIO ASSIGN
+             TO 'C:\Users\anaco\Documents\Cobol\COBOL2\CKPTRELAT.DAT'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS CKPT-STATUS.
+
+           SELECT CONTROLE ASSIGN
+             TO 'C:\Users\anaco\Documents\Cobol\COBOL2\CONTROLE.DAT'
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS CONTROLE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
       **** ESTRUTURA PARA SE RELACIONAR COM O ARQUIVO DO FILE-CONTROL
@@ -29,10 +50,42 @@
                10 CLIENTES-FONE    PIC 9(09).
            05 CLIENTES-NOME        PIC X(30).
            05 CLIENTES-EMAIL       PIC X(40).
+           05 CLIENTES-DT-CADASTRO   PIC 9(08).
+           05 CLIENTES-DT-ALTERACAO  PIC 9(08).
+           05 CLIENTES-FILIAL        PIC 9(02).
 
        FD RELATO.
        01 RELATO-REG.
-           05 RELATO-DADOS PIC X(79).
+           05 RELATO-DADOS PIC X(97).
+
+       FD CLIENTES-HIST.
+       01 HIST-REG.
+           05 HIST-FONE            PIC 9(09).
+           05 HIST-NOME            PIC X(30).
+           05 HIST-EMAIL           PIC X(40).
+           05 HIST-DT-CADASTRO     PIC 9(08).
+           05 HIST-DT-ALTERACAO    PIC 9(08).
+           05 HIST-FILIAL          PIC 9(02).
+           05 HIST-USUARIO         PIC X(20).
+           05 HIST-DATA            PIC 9(08).
+           05 HIST-HORA            PIC 9(08).
+           05 HIST-OPERACAO        PIC X(10).
+
+       FD RELATO-CSV.
+       01 RELATO-CSV-REG.
+           05 CSV-LINHA            PIC X(160).
+
+       FD CKPT-RELATORIO.
+       01 CKPT-REG.
+           05 CKPT-FILTRO-TIPO     PIC X(01).
+           05 CKPT-FONE            PIC 9(09).
+           05 CKPT-FONE-ATE        PIC 9(09).
+           05 CKPT-FILIAL          PIC 9(02).
+           05 CKPT-FORMATO         PIC X(01).
+
+       FD CONTROLE.
+       01 CONTROLE-REG.
+           05 CTRL-QTREGISTROS     PIC 9(07).
 
        WORKING-STORAGE SECTION.
            77 WRK-OPCAO            PIC X(01).
@@ -40,11 +93,52 @@
            77 WRK-TECLA            PIC X(01).
            77 WRK-OPCAO-RELATO     PIC X(01).
            77 CLIENTES-STATUS      PIC 9(02).
+           77 HIST-STATUS          PIC 9(02).
            77 WRK-MSGERRO          PIC X(50).
            77 WRK-CONTALINHA       PIC 9(03) VALUE 0.
            77 WRK-QTREGISTROS      PIC 9(05).
            77 WRK-LINE             PIC 9(02) VALUE 06.
            77 WRK-VOLTAR           PIC X(01).
+           77 WRK-OPCAO-BUSCA      PIC X(01).
+           77 WRK-NOME-BUSCA       PIC X(30).
+           77 WRK-NOME-BUSCA-TRIM  PIC X(30).
+           77 WRK-NOME-BUSCA-LEN   PIC 9(02) VALUE 0.
+           77 WRK-QT-ACHADOS       PIC 9(03) VALUE 0.
+           77 WRK-FILTRO-TIPO      PIC X(01).
+           77 WRK-FONE-DE          PIC 9(09) VALUE 0.
+           77 WRK-FONE-ATE         PIC 9(09) VALUE 0.
+           77 WRK-NOME-DE          PIC X(30).
+           77 WRK-NOME-ATE         PIC X(30).
+           77 WRK-REG-VALIDO       PIC X(01).
+           77 WRK-CONTA-ARROBA     PIC 9(02) VALUE 0.
+           77 WRK-CONTA-IGUAL      PIC 9(02) VALUE 0.
+           77 WRK-FONE-ALFA        PIC X(09).
+           77 WRK-NOME-CSV         PIC X(62).
+           77 WRK-IDX-ORIGEM       PIC 9(03).
+           77 WRK-IDX-DESTINO      PIC 9(03).
+           77 CKPT-STATUS          PIC 9(02).
+           77 WRK-CKPT-DISPONIVEL  PIC X(01) VALUE 'N'.
+           77 WRK-CKPT-FONE        PIC 9(09) VALUE 0.
+           77 WRK-CKPT-FILTRO-TIPO PIC X(01) VALUE SPACE.
+           77 WRK-CKPT-FONE-ATE    PIC 9(09) VALUE 0.
+           77 WRK-CKPT-FILIAL     PIC 9(02) VALUE 0.
+           77 WRK-CKPT-FORMATO    PIC X(01) VALUE SPACE.
+           77 WRK-RETOMAR          PIC X(01) VALUE 'N'.
+           77 WRK-CONTA-CKPT       PIC 9(03) VALUE 0.
+           77 CONTROLE-STATUS      PIC 9(02).
+           77 WRK-CTRL-QTD         PIC 9(07) VALUE 0.
+           77 WRK-CTRL-OPERACAO    PIC X(01).
+           77 WRK-CTRL-BASE-OK     PIC X(01) VALUE 'S'.
+           77 WRK-QT-ATUAL         PIC 9(07) VALUE 0.
+           77 WRK-FILIAL-FILTRO    PIC 9(02) VALUE 0.
+
+           01 WRK-ACHADO-REG.
+               05 WRK-ACHADO-FONE          PIC 9(09).
+               05 WRK-ACHADO-NOME          PIC X(30).
+               05 WRK-ACHADO-EMAIL         PIC X(40).
+               05 WRK-ACHADO-DT-CADASTRO   PIC 9(08).
+               05 WRK-ACHADO-DT-ALTERACAO  PIC 9(08).
+               05 WRK-ACHADO-FILIAL        PIC 9(02).
 
            01  ESC-CODE PIC 99 VALUE 0.
                88  ESC-KEY  VALUE 01.
@@ -63,16 +157,17 @@
                10 LINE 02 COLUMN 01 PIC X(25) ERASE EOL
                    BACKGROUND-COLOR 1 FROM WRK-MODULO.
 
-       01 MENU.
+       01 TELA-MENU.
            05 LINE 07 COLUMN 15 VALUE '1 - INCLUIR'.
            05 LINE 08 COLUMN 15 VALUE '2 - CONSULTAR'.
            05 LINE 09 COLUMN 15 VALUE '3 - ALTERAR'.
            05 LINE 10 COLUMN 15 VALUE '4 - EXCLUIR'.
            05 LINE 11 COLUMN 15 VALUE '5 - RELATORIO EM TELA'.
            05 LINE 12 COLUMN 15 VALUE '6 - RELATORIO EM DISCO'.
-           05 LINE 13 COLUMN 15 VALUE 'x - SAIDA'.
-           05 LINE 14 COLUMN 15 VALUE 'OPCAO...:'.
-           05 LINE 14 COLUMN 28 USING WRK-OPCAO.
+           05 LINE 13 COLUMN 15 VALUE '7 - CONFERENCIA DE REGISTROS'.
+           05 LINE 14 COLUMN 15 VALUE 'x - SAIDA'.
+           05 LINE 15 COLUMN 15 VALUE 'OPCAO...:'.
+           05 LINE 15 COLUMN 28 USING WRK-OPCAO.
 
        01 RESULTADO-RELATORIO.
            05 DADOS.
@@ -80,6 +175,56 @@
                10 COLUMN PLUS 2 USING CLIENTES-NOME.
                10 COLUMN PLUS 2 USING CLIENTES-EMAIL.
 
+       01 RESULTADO-RELATORIO-ACHADO.
+           05 DADOS-ACHADO.
+               10 LINE WRK-LINE COLUMN 15 USING WRK-ACHADO-FONE.
+               10 COLUMN PLUS 2 USING WRK-ACHADO-NOME.
+               10 COLUMN PLUS 2 USING WRK-ACHADO-EMAIL.
+
+       01 TELA-BUSCA-OPCAO.
+           05 LINE 10 COLUMN 10 VALUE 'BUSCAR POR: (1)TELEFONE (2)NOME'.
+           05 LINE 10 COLUMN 43 PIC X(01) USING WRK-OPCAO-BUSCA.
+
+       01 TELA-BUSCA-NOME.
+           05 LINE 11 COLUMN 10 VALUE 'NOME (OU INICIO DO NOME)...'.
+           05 COLUMN PLUS 2 PIC X(30) USING WRK-NOME-BUSCA.
+
+       01 TELA-BUSCA-FILIAL.
+           05 LINE 12 COLUMN 10 VALUE 'FILIAL (0=TODAS)...'.
+           05 COLUMN PLUS 2 PIC 9(02) USING WRK-FILIAL-FILTRO.
+
+       01 TELA-FILTRO-OPCAO.
+           05 LINE 05 COLUMN 10
+               VALUE 'FILTRO:(1)TODOS (2)FONE (3)NOME (4)FILIAL'.
+           05 COLUMN PLUS 2 PIC X(01) USING WRK-FILTRO-TIPO.
+
+       01 TELA-FILTRO-FONE.
+           05 LINE 06 COLUMN 10 VALUE 'TELEFONE DE'.
+           05 COLUMN PLUS 2 PIC 9(09) USING WRK-FONE-DE.
+           05 LINE 06 COLUMN 35 VALUE 'ATE'.
+           05 COLUMN PLUS 2 PIC 9(09) USING WRK-FONE-ATE
+              BLANK WHEN ZEROS.
+
+       01 TELA-FILTRO-NOME.
+           05 LINE 06 COLUMN 10 VALUE 'NOME DE'.
+           05 COLUMN PLUS 2 PIC X(30) USING WRK-NOME-DE.
+           05 LINE 07 COLUMN 10 VALUE 'NOME ATE'.
+           05 COLUMN PLUS 2 PIC X(30) USING WRK-NOME-ATE.
+
+       01 TELA-FILTRO-FILIAL.
+           05 LINE 06 COLUMN 10 VALUE 'FILIAL'.
+           05 COLUMN PLUS 2 PIC 9(02) USING WRK-FILIAL-FILTRO.
+
+       01 TELA-OPCAO-RELATO.
+           05 LINE 08 COLUMN 10 VALUE 'FORMATO DISCO:(1)TXT (2)CSV'.
+           05 COLUMN PLUS 2 PIC X(01) USING WRK-OPCAO-RELATO.
+
+       01 TELA-RETOMAR.
+           05 LINE 09 COLUMN 10 VALUE 'CHECKPOINT ENCONTRADO NO FONE'.
+           05 COLUMN PLUS 2 PIC 9(09) USING WRK-CKPT-FONE.
+           05 LINE 09 COLUMN 55 VALUE 'RETOMAR?(S/N)'.
+           05 COLUMN PLUS 2 PIC X(01) USING WRK-RETOMAR.
+
        01 TELA-REGISTRO.
            05 CHAVE FOREGROUND-COLOR 2.
                10 LINE 10 COLUMN 10 VALUE 'TELEFONE'.
@@ -90,6 +235,17 @@
                10 COLUMN PLUS 2 PIC X(30) USING CLIENTES-NOME.
                10 LINE 12 COLUMN 10 VALUE 'EMAIL...'.
                10 COLUMN PLUS 2 PIC X(40) USING CLIENTES-EMAIL.
+               10 LINE 14 COLUMN 10 VALUE 'FILIAL'.
+               10 COLUMN PLUS 2 PIC 9(02) USING CLIENTES-FILIAL
+                  BLANK WHEN ZEROS.
+
+           05 DATAS-REGISTRO.
+               10 LINE 13 COLUMN 10 VALUE 'CADASTRO'.
+               10 COLUMN PLUS 2 PIC 9(08)
+                   FROM CLIENTES-DT-CADASTRO BLANK WHEN ZEROS.
+               10 LINE 13 COLUMN 35 VALUE 'ALTERADO'.
+               10 COLUMN PLUS 2 PIC 9(08)
+                   FROM CLIENTES-DT-ALTERACAO BLANK WHEN ZEROS.
 
            05 SAIR-TELA.
                10 LINE 16 COLUMN 10 VALUE 'PARA SAIR APERTE F1'.
@@ -123,10 +279,11 @@
 
        1100-MONTATELA.
            DISPLAY TELA.
-           ACCEPT MENU.
+           ACCEPT TELA-MENU.
 
        2000-PROCESSAR.
            MOVE SPACES TO CLIENTES-NOME CLIENTES-EMAIL WRK-MSGERRO.
+           MOVE 0 TO CLIENTES-FILIAL.
            EVALUATE WRK-OPCAO
                WHEN 1
                    PERFORM 5000-INCLUIR
@@ -140,6 +297,8 @@
                    PERFORM 9000-RELATORIOTELA
                WHEN 6
                    PERFORM 9100-RELATORIODISCO
+               WHEN 7
+                   PERFORM 9500-CONFERENCIA
                WHEN OTHER
                    IF WRK-OPCAO NOT EQUAL 'X'
                        DISPLAY 'ENTRADA ERRADA'
@@ -150,11 +309,49 @@
        3000-FINALIZAR.
            CLOSE CLIENTES.
 
+       5050-VALIDA-REGISTRO.
+           MOVE 'S' TO WRK-REG-VALIDO.
+           IF CLIENTES-NOME = SPACES
+               MOVE 'NOME EM BRANCO' TO WRK-MSGERRO
+               MOVE 'N' TO WRK-REG-VALIDO
+           END-IF.
+           IF WRK-REG-VALIDO = 'S'
+               MOVE 0 TO WRK-CONTA-ARROBA
+               INSPECT CLIENTES-EMAIL TALLYING WRK-CONTA-ARROBA
+                   FOR ALL '@'
+               IF WRK-CONTA-ARROBA = 0
+                   MOVE 'EMAIL INVALIDO (SEM @)' TO WRK-MSGERRO
+                   MOVE 'N' TO WRK-REG-VALIDO
+               END-IF
+           END-IF.
+           IF WRK-REG-VALIDO = 'S'
+               IF CLIENTES-FONE = 0
+                   MOVE 'TELEFONE INVALIDO' TO WRK-MSGERRO
+                   MOVE 'N' TO WRK-REG-VALIDO
+               ELSE
+                   MOVE CLIENTES-FONE TO WRK-FONE-ALFA
+                   MOVE 0 TO WRK-CONTA-IGUAL
+                   INSPECT WRK-FONE-ALFA TALLYING WRK-CONTA-IGUAL
+                       FOR ALL WRK-FONE-ALFA(1:1)
+                   IF WRK-CONTA-IGUAL > 7
+                       MOVE 'TELEFONE INVALIDO' TO WRK-MSGERRO
+                       MOVE 'N' TO WRK-REG-VALIDO
+                   END-IF
+               END-IF
+           END-IF.
+
        5000-INCLUIR.
            MOVE 'MODULO - INCLUSAO' TO WRK-MODULO.
            DISPLAY TELA.
            MOVE ZEROS TO CLIENTES-CHAVE.
            ACCEPT TELA-REGISTRO.
+           ACCEPT CLIENTES-DT-CADASTRO FROM DATE YYYYMMDD.
+           MOVE CLIENTES-DT-CADASTRO TO CLIENTES-DT-ALTERACAO.
+           PERFORM 5050-VALIDA-REGISTRO.
+           IF WRK-REG-VALIDO = 'N'
+               ACCEPT MOSTRA-ERRO
+               PERFORM 5000-INCLUIR
+           ELSE
                WRITE CLIENTES-REG
                 INVALID KEY
                  MOVE 'JA EXISTE! (N)OVO REGISTRO?' TO WRK-MSGERRO
@@ -163,7 +360,11 @@
                      MOVE ZEROS TO CLIENTES-FONE
                     PERFORM 5000-INCLUIR
                   END-IF
-                END-WRITE.
+                NOT INVALID KEY
+                 MOVE 'I' TO WRK-CTRL-OPERACAO
+                 PERFORM 8100-ATUALIZA-CONTROLE
+                END-WRITE
+           END-IF.
 
                 ACCEPT ESC-CODE FROM ESCAPE KEY
                 IF ESC-KEY
@@ -173,6 +374,17 @@
        6000-CONSULTAR.
            MOVE 'MODULO - CONSULTAR' TO WRK-MODULO.
            DISPLAY TELA.
+           MOVE SPACES TO WRK-OPCAO-BUSCA.
+           DISPLAY TELA-BUSCA-OPCAO.
+           ACCEPT TELA-BUSCA-OPCAO.
+           EVALUATE WRK-OPCAO-BUSCA
+               WHEN '2'
+                   PERFORM 6200-CONSULTAR-NOME
+               WHEN OTHER
+                   PERFORM 6100-CONSULTAR-FONE
+           END-EVALUATE.
+
+       6100-CONSULTAR-FONE.
                DISPLAY TELA-REGISTRO.
                MOVE ZEROS TO CLIENTES-CHAVE.
                   ACCEPT CHAVE.
@@ -185,6 +397,97 @@
                    END-READ.
                    ACCEPT MOSTRA-ERRO.
 
+       6200-CONSULTAR-NOME.
+           MOVE SPACES TO WRK-NOME-BUSCA.
+           DISPLAY TELA-BUSCA-NOME.
+           ACCEPT TELA-BUSCA-NOME.
+           MOVE 0 TO WRK-FILIAL-FILTRO.
+           DISPLAY TELA-BUSCA-FILIAL.
+           ACCEPT TELA-BUSCA-FILIAL.
+           MOVE 0 TO WRK-QT-ACHADOS.
+           MOVE 0 TO WRK-CONTALINHA.
+           MOVE 06 TO WRK-LINE.
+           MOVE SPACES TO WRK-NOME-BUSCA-TRIM.
+           MOVE FUNCTION TRIM(WRK-NOME-BUSCA) TO WRK-NOME-BUSCA-TRIM.
+           COMPUTE WRK-NOME-BUSCA-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WRK-NOME-BUSCA)).
+           IF WRK-NOME-BUSCA-LEN = 0
+               MOVE '---NAO ENCONTRADO---' TO WRK-MSGERRO
+           ELSE
+               MOVE WRK-NOME-BUSCA-TRIM TO CLIENTES-NOME
+               START CLIENTES KEY NOT LESS THAN CLIENTES-NOME
+                   INVALID KEY
+                       MOVE '---NAO ENCONTRADO---' TO WRK-MSGERRO
+               END-START
+               IF CLIENTES-STATUS = 0
+                   DISPLAY 'RESULTADOS DA BUSCA POR NOME' AT 0301
+                   DISPLAY '----------------------------' AT 0401
+                   READ CLIENTES NEXT
+                   PERFORM UNTIL CLIENTES-STATUS = 10
+                           OR CLIENTES-NOME(1:WRK-NOME-BUSCA-LEN) NOT =
+                              WRK-NOME-BUSCA-TRIM(1:WRK-NOME-BUSCA-LEN)
+                       IF WRK-FILIAL-FILTRO = 0
+                               OR CLIENTES-FILIAL = WRK-FILIAL-FILTRO
+                           ADD 1 TO WRK-QT-ACHADOS
+                           EVALUATE WRK-QT-ACHADOS
+                               WHEN 1
+                                   MOVE CLIENTES-FONE TO WRK-ACHADO-FONE
+                                   MOVE CLIENTES-NOME TO WRK-ACHADO-NOME
+                                   MOVE CLIENTES-EMAIL
+                                       TO WRK-ACHADO-EMAIL
+                                   MOVE CLIENTES-DT-CADASTRO
+                                       TO WRK-ACHADO-DT-CADASTRO
+                                   MOVE CLIENTES-DT-ALTERACAO
+                                       TO WRK-ACHADO-DT-ALTERACAO
+                                   MOVE CLIENTES-FILIAL
+                                       TO WRK-ACHADO-FILIAL
+                               WHEN 2
+                                   DISPLAY RESULTADO-RELATORIO-ACHADO
+                                   PERFORM 6210-PAGINA-BUSCA-NOME
+                                   DISPLAY RESULTADO-RELATORIO
+                                   PERFORM 6210-PAGINA-BUSCA-NOME
+                               WHEN OTHER
+                                   DISPLAY RESULTADO-RELATORIO
+                                   PERFORM 6210-PAGINA-BUSCA-NOME
+                           END-EVALUATE
+                       END-IF
+                       READ CLIENTES NEXT
+                   END-PERFORM
+                   EVALUATE WRK-QT-ACHADOS
+                       WHEN 0
+                           MOVE '---NAO ENCONTRADO---' TO WRK-MSGERRO
+                       WHEN 1
+                           MOVE WRK-ACHADO-FONE TO CLIENTES-FONE
+                           MOVE WRK-ACHADO-NOME TO CLIENTES-NOME
+                           MOVE WRK-ACHADO-EMAIL TO CLIENTES-EMAIL
+                           MOVE WRK-ACHADO-DT-CADASTRO
+                               TO CLIENTES-DT-CADASTRO
+                           MOVE WRK-ACHADO-DT-ALTERACAO
+                               TO CLIENTES-DT-ALTERACAO
+                           MOVE WRK-ACHADO-FILIAL TO CLIENTES-FILIAL
+                           MOVE '--- ENCONTRADO ---' TO WRK-MSGERRO
+                           DISPLAY SS-DADOS
+                       WHEN OTHER
+                           MOVE 'REGISTROS ENCONTRADOS: ' TO WRK-MSGERRO
+                           MOVE WRK-QT-ACHADOS TO WRK-MSGERRO(25:03)
+                   END-EVALUATE
+               END-IF
+           END-IF.
+           ACCEPT MOSTRA-ERRO.
+
+       6210-PAGINA-BUSCA-NOME.
+           ADD 1 TO WRK-LINE.
+           ADD 1 TO WRK-CONTALINHA.
+           IF WRK-CONTALINHA = 5
+               MOVE 'PRESSIONE ALGUMA TECLA ' TO WRK-MSGERRO
+               ACCEPT MOSTRA-ERRO
+               MOVE 'MODULO - CONSULTAR' TO WRK-MODULO
+               DISPLAY TELA
+               DISPLAY 'RESULTADOS DA BUSCA POR NOME' AT 0301
+               DISPLAY '----------------------------' AT 0401
+               MOVE 0 TO WRK-CONTALINHA
+           END-IF.
+
        7000-ALTERAR.
            MOVE 'MODULO - CONSULTAR' TO WRK-MODULO.
            DISPLAY TELA.
@@ -193,7 +496,15 @@
                ACCEPT CHAVE.
                 READ CLIENTES
                    IF CLIENTES-STATUS = 0
-                    ACCEPT SS-DADOS
+                    MOVE 'N' TO WRK-REG-VALIDO
+                    PERFORM UNTIL WRK-REG-VALIDO = 'S'
+                        ACCEPT SS-DADOS
+                        PERFORM 5050-VALIDA-REGISTRO
+                        IF WRK-REG-VALIDO = 'N'
+                            ACCEPT MOSTRA-ERRO
+                        END-IF
+                    END-PERFORM
+                    ACCEPT CLIENTES-DT-ALTERACAO FROM DATE YYYYMMDD
                      REWRITE CLIENTES-REG
                       IF CLIENTES-STATUS = 0
                        MOVE 'REGISTRO ALTERADO ' TO WRK-MSGERRO
@@ -226,17 +537,179 @@
                        INVALID KEY
                        MOVE 'NAO EXCLUIDO' TO WRK-MSGERRO
                        ACCEPT MOSTRA-ERRO
+                       NOT INVALID KEY
+                       PERFORM 8050-GRAVA-HISTORICO
+                       MOVE 'D' TO WRK-CTRL-OPERACAO
+                       PERFORM 8100-ATUALIZA-CONTROLE
                        END-DELETE
                     END-IF.
 
                    ACCEPT ESC-CODE FROM ESCAPE KEY
                    PERFORM 1100-MONTATELA.
 
+       8050-GRAVA-HISTORICO.
+           MOVE CLIENTES-FONE         TO HIST-FONE.
+           MOVE CLIENTES-NOME         TO HIST-NOME.
+           MOVE CLIENTES-EMAIL        TO HIST-EMAIL.
+           MOVE CLIENTES-DT-CADASTRO  TO HIST-DT-CADASTRO.
+           MOVE CLIENTES-DT-ALTERACAO TO HIST-DT-ALTERACAO.
+           MOVE CLIENTES-FILIAL       TO HIST-FILIAL.
+           MOVE 'EXCLUSAO' TO HIST-OPERACAO.
+           DISPLAY 'USER' UPON ENVIRONMENT-NAME.
+           ACCEPT HIST-USUARIO FROM ENVIRONMENT-VALUE.
+           ACCEPT HIST-DATA FROM DATE YYYYMMDD.
+           ACCEPT HIST-HORA FROM TIME.
+           OPEN EXTEND CLIENTES-HIST.
+           IF HIST-STATUS = 35
+               OPEN OUTPUT CLIENTES-HIST
+               CLOSE CLIENTES-HIST
+               OPEN EXTEND CLIENTES-HIST
+           END-IF.
+           WRITE HIST-REG.
+           CLOSE CLIENTES-HIST.
+
+       8100-ATUALIZA-CONTROLE.
+           MOVE 0 TO WRK-CTRL-QTD.
+           OPEN INPUT CONTROLE.
+           IF CONTROLE-STATUS = 0
+               READ CONTROLE
+                   NOT AT END
+                       MOVE CTRL-QTREGISTROS TO WRK-CTRL-QTD
+               END-READ
+               CLOSE CONTROLE
+           END-IF.
+           IF WRK-CTRL-OPERACAO = 'I'
+               ADD 1 TO WRK-CTRL-QTD
+           ELSE
+               IF WRK-CTRL-QTD > 0
+                   SUBTRACT 1 FROM WRK-CTRL-QTD
+               END-IF
+           END-IF.
+           OPEN OUTPUT CONTROLE.
+           MOVE WRK-CTRL-QTD TO CTRL-QTREGISTROS.
+           WRITE CONTROLE-REG.
+           CLOSE CONTROLE.
+
+       9500-CONFERENCIA.
+           MOVE 'MODULO - CONFERENCIA' TO WRK-MODULO.
+           DISPLAY TELA.
+           MOVE 0 TO WRK-CTRL-QTD.
+           MOVE 'S' TO WRK-CTRL-BASE-OK.
+           OPEN INPUT CONTROLE.
+           IF CONTROLE-STATUS = 0
+               READ CONTROLE
+                   NOT AT END
+                       MOVE CTRL-QTREGISTROS TO WRK-CTRL-QTD
+               END-READ
+               CLOSE CONTROLE
+           ELSE
+               MOVE 'N' TO WRK-CTRL-BASE-OK
+           END-IF.
+           MOVE 0 TO WRK-QT-ATUAL.
+           MOVE LOW-VALUES TO CLIENTES-CHAVE.
+           START CLIENTES KEY NOT LESS THAN CLIENTES-CHAVE
+               INVALID KEY
+                   CONTINUE
+           END-START.
+           IF CLIENTES-STATUS = 0
+               READ CLIENTES NEXT
+                   AT END
+                       MOVE 10 TO CLIENTES-STATUS
+               END-READ
+               PERFORM UNTIL CLIENTES-STATUS = 10
+                   ADD 1 TO WRK-QT-ATUAL
+                   READ CLIENTES NEXT
+                       AT END
+                           MOVE 10 TO CLIENTES-STATUS
+                   END-READ
+               END-PERFORM
+           END-IF.
+           MOVE SPACES TO WRK-MSGERRO.
+           IF WRK-CTRL-BASE-OK = 'N'
+               MOVE WRK-QT-ATUAL TO WRK-CTRL-QTD
+               STRING 'OK: BASELINE CRIADA (' DELIMITED BY SIZE
+                      WRK-QT-ATUAL             DELIMITED BY SIZE
+                      ')'                      DELIMITED BY SIZE
+                 INTO WRK-MSGERRO
+               END-STRING
+           ELSE
+               IF WRK-QT-ATUAL = WRK-CTRL-QTD
+                   STRING 'OK: REGISTROS CONFEREM (' DELIMITED BY SIZE
+                          WRK-QT-ATUAL               DELIMITED BY SIZE
+                          ')'                        DELIMITED BY SIZE
+                     INTO WRK-MSGERRO
+                   END-STRING
+               ELSE
+                   STRING 'DIVERGENCIA: CONTROLE='  DELIMITED BY SIZE
+                          WRK-CTRL-QTD               DELIMITED BY SIZE
+                          ' ATUAL='                  DELIMITED BY SIZE
+                          WRK-QT-ATUAL               DELIMITED BY SIZE
+                     INTO WRK-MSGERRO
+                   END-STRING
+               END-IF
+           END-IF.
+           ACCEPT MOSTRA-ERRO.
+           IF WRK-QT-ATUAL NOT = WRK-CTRL-QTD OR WRK-CTRL-BASE-OK = 'N'
+               MOVE WRK-QT-ATUAL TO CTRL-QTREGISTROS
+               OPEN OUTPUT CONTROLE
+               WRITE CONTROLE-REG
+               CLOSE CONTROLE
+           END-IF.
+
+       9050-FILTRO-RELATORIO.
+           MOVE SPACE TO WRK-FILTRO-TIPO.
+           MOVE ZEROS TO WRK-FONE-DE WRK-FONE-ATE.
+           MOVE SPACES TO WRK-NOME-DE WRK-NOME-ATE.
+           MOVE 0 TO WRK-FILIAL-FILTRO.
+           DISPLAY TELA-FILTRO-OPCAO.
+           ACCEPT TELA-FILTRO-OPCAO.
+           EVALUATE WRK-FILTRO-TIPO
+               WHEN '2'
+                   DISPLAY TELA-FILTRO-FONE
+                   ACCEPT TELA-FILTRO-FONE
+                   IF WRK-FONE-ATE = 0
+                       MOVE 999999999 TO WRK-FONE-ATE
+                   END-IF
+               WHEN '3'
+                   DISPLAY TELA-FILTRO-NOME
+                   ACCEPT TELA-FILTRO-NOME
+                   IF WRK-NOME-ATE = SPACES
+                       MOVE HIGH-VALUES TO WRK-NOME-ATE
+                   END-IF
+               WHEN '4'
+                   DISPLAY TELA-FILTRO-FILIAL
+                   ACCEPT TELA-FILTRO-FILIAL
+               WHEN OTHER
+                   MOVE SPACE TO WRK-FILTRO-TIPO
+           END-EVALUATE.
+
+       9060-POSICIONAR-RELATORIO.
+           EVALUATE WRK-FILTRO-TIPO
+             WHEN '2'
+               MOVE WRK-FONE-DE TO CLIENTES-FONE
+               START CLIENTES KEY NOT LESS THAN CLIENTES-CHAVE
+                   INVALID KEY
+                       MOVE 'NENHUM REGISTRO' TO WRK-MSGERRO
+               END-START
+             WHEN '3'
+               MOVE WRK-NOME-DE TO CLIENTES-NOME
+               START CLIENTES KEY NOT LESS THAN CLIENTES-NOME
+                   INVALID KEY
+                       MOVE 'NENHUM REGISTRO' TO WRK-MSGERRO
+               END-START
+             WHEN OTHER
+               MOVE LOW-VALUES TO CLIENTES-CHAVE
+               START CLIENTES KEY NOT LESS THAN CLIENTES-CHAVE
+                   INVALID KEY
+                       MOVE 'NENHUM REGISTRO' TO WRK-MSGERRO
+               END-START
+           END-EVALUATE.
+
        9000-RELATORIOTELA.
            MOVE 'MODULO - RELATORIO ' TO WRK-MODULO.
              DISPLAY TELA.
-             MOVE 123456789 TO CLIENTES-FONE.
-             START CLIENTES KEY EQUAL CLIENTES-FONE.
+             PERFORM 9050-FILTRO-RELATORIO.
+             PERFORM 9060-POSICIONAR-RELATORIO.
              READ CLIENTES
                  INVALID KEY
                      MOVE 'NENHUM REGISTRO ENCONTRADO' TO WRK-MSGERRO
@@ -244,48 +717,187 @@
                   DISPLAY 'RELATORIO' AT 0301
                   DISPLAY '----------------------' AT 0401
                     PERFORM UNTIL CLIENTES-STATUS = 10
-                     ADD 1 TO WRK-QTREGISTROS
-                     DISPLAY RESULTADO-RELATORIO
+                            OR (WRK-FILTRO-TIPO = '2' AND
+                                CLIENTES-FONE > WRK-FONE-ATE)
+                            OR (WRK-FILTRO-TIPO = '3' AND
+                                CLIENTES-NOME > WRK-NOME-ATE)
+                     IF WRK-FILTRO-TIPO NOT = '4'
+                             OR CLIENTES-FILIAL = WRK-FILIAL-FILTRO
+                       ADD 1 TO WRK-QTREGISTROS
+                       DISPLAY RESULTADO-RELATORIO
                        ADD 1 TO WRK-LINE
-                       READ CLIENTES NEXT
-                     ADD 1 TO WRK-CONTALINHA
-                     IF WRK-CONTALINHA = 5
-                         MOVE 'PRESSIONE ALGUMA TECLA ' TO WRK-MSGERRO
-                         ACCEPT MOSTRA-ERRO
-                        MOVE 'MODULO - RELATORIO ' TO WRK-MODULO
-                        DISPLAY TELA
-                        MOVE 'RELATORIO CONCLUIDO' TO WRK-MSGERRO
-                        DISPLAY 'RELATORIO' AT 0301
-                        DISPLAY '----------------------' AT 0401
-                        MOVE 0 TO WRK-CONTALINHA
+                       ADD 1 TO WRK-CONTALINHA
+                       IF WRK-CONTALINHA = 5
+                           MOVE 'PRESSIONE ALGUMA TECLA ' TO WRK-MSGERRO
+                           ACCEPT MOSTRA-ERRO
+                          MOVE 'MODULO - RELATORIO ' TO WRK-MODULO
+                          DISPLAY TELA
+                          MOVE 'RELATORIO CONCLUIDO' TO WRK-MSGERRO
+                          DISPLAY 'RELATORIO' AT 0301
+                          DISPLAY '----------------------' AT 0401
+                          MOVE 0 TO WRK-CONTALINHA
+                       END-IF
                      END-IF
+                     READ CLIENTES NEXT
                    END-PERFORM
              END-READ.
                MOVE 'REGISTROS LIDOS ' TO WRK-MSGERRO.
                MOVE WRK-QTREGISTROS TO WRK-MSGERRO(17:05).
                ACCEPT MOSTRA-ERRO.
 
+       9170-MONTA-CSV.
+           MOVE SPACES TO WRK-NOME-CSV.
+           MOVE 1 TO WRK-IDX-DESTINO.
+           PERFORM VARYING WRK-IDX-ORIGEM FROM 1 BY 1
+                   UNTIL WRK-IDX-ORIGEM > 30
+               IF CLIENTES-NOME(WRK-IDX-ORIGEM:1) = '"'
+                   MOVE '"' TO WRK-NOME-CSV(WRK-IDX-DESTINO:1)
+                   ADD 1 TO WRK-IDX-DESTINO
+                   MOVE '"' TO WRK-NOME-CSV(WRK-IDX-DESTINO:1)
+                   ADD 1 TO WRK-IDX-DESTINO
+               ELSE
+                   MOVE CLIENTES-NOME(WRK-IDX-ORIGEM:1)
+                       TO WRK-NOME-CSV(WRK-IDX-DESTINO:1)
+                   ADD 1 TO WRK-IDX-DESTINO
+               END-IF
+           END-PERFORM.
+           MOVE SPACES TO CSV-LINHA.
+           STRING CLIENTES-FONE                 DELIMITED BY SIZE
+                  ','                            DELIMITED BY SIZE
+                  '"'                            DELIMITED BY SIZE
+                  FUNCTION TRIM(WRK-NOME-CSV)    DELIMITED BY SIZE
+                  '"'                            DELIMITED BY SIZE
+                  ','                            DELIMITED BY SIZE
+                  FUNCTION TRIM(CLIENTES-EMAIL)  DELIMITED BY SIZE
+             INTO CSV-LINHA
+           END-STRING.
+
+       9080-VERIFICA-CHECKPOINT.
+           MOVE 'N' TO WRK-CKPT-DISPONIVEL.
+           MOVE 0 TO WRK-CKPT-FONE.
+           MOVE SPACE TO WRK-CKPT-FILTRO-TIPO.
+           MOVE 0 TO WRK-CKPT-FONE-ATE.
+           MOVE 0 TO WRK-CKPT-FILIAL.
+           MOVE SPACE TO WRK-CKPT-FORMATO.
+           OPEN INPUT CKPT-RELATORIO.
+           IF CKPT-STATUS = 0
+               READ CKPT-RELATORIO
+                   NOT AT END
+                       MOVE CKPT-FONE        TO WRK-CKPT-FONE
+                       MOVE CKPT-FILTRO-TIPO TO WRK-CKPT-FILTRO-TIPO
+                       MOVE CKPT-FONE-ATE    TO WRK-CKPT-FONE-ATE
+                       MOVE CKPT-FILIAL      TO WRK-CKPT-FILIAL
+                       MOVE CKPT-FORMATO     TO WRK-CKPT-FORMATO
+                       IF CKPT-FILTRO-TIPO NOT = '3'
+                           MOVE 'S' TO WRK-CKPT-DISPONIVEL
+                       END-IF
+               END-READ
+               CLOSE CKPT-RELATORIO
+           END-IF.
+
+       9090-LIMPA-CHECKPOINT.
+           OPEN OUTPUT CKPT-RELATORIO.
+           CLOSE CKPT-RELATORIO.
+
+       9095-GRAVA-CHECKPOINT.
+           OPEN OUTPUT CKPT-RELATORIO.
+           MOVE WRK-FILTRO-TIPO   TO CKPT-FILTRO-TIPO.
+           MOVE CLIENTES-FONE     TO CKPT-FONE.
+           MOVE WRK-FONE-ATE      TO CKPT-FONE-ATE.
+           MOVE WRK-FILIAL-FILTRO TO CKPT-FILIAL.
+           MOVE WRK-OPCAO-RELATO  TO CKPT-FORMATO.
+           WRITE CKPT-REG.
+           CLOSE CKPT-RELATORIO.
+
        9100-RELATORIODISCO.
            MOVE 'MODULO - RELATORIO ' TO WRK-MODULO.
              DISPLAY TELA.
-             MOVE 123456789 TO CLIENTES-FONE.
-             START CLIENTES KEY EQUAL CLIENTES-FONE.
+             MOVE 0 TO WRK-CONTA-CKPT.
+             PERFORM 9080-VERIFICA-CHECKPOINT.
+             MOVE 'N' TO WRK-RETOMAR.
+             IF WRK-CKPT-DISPONIVEL = 'S'
+                 DISPLAY TELA-RETOMAR
+                 ACCEPT TELA-RETOMAR
+             END-IF.
+             IF WRK-RETOMAR = 'S'
+                 MOVE WRK-CKPT-FILTRO-TIPO TO WRK-FILTRO-TIPO
+                 MOVE WRK-CKPT-FONE-ATE    TO WRK-FONE-ATE
+                 MOVE WRK-CKPT-FILIAL      TO WRK-FILIAL-FILTRO
+                 MOVE WRK-CKPT-FORMATO     TO WRK-OPCAO-RELATO
+             ELSE
+                 PERFORM 9090-LIMPA-CHECKPOINT
+                 PERFORM 9050-FILTRO-RELATORIO
+                 MOVE SPACES TO WRK-OPCAO-RELATO
+                 DISPLAY TELA-OPCAO-RELATO
+                 ACCEPT TELA-OPCAO-RELATO
+             END-IF.
+             IF WRK-RETOMAR = 'S'
+                 MOVE WRK-CKPT-FONE TO CLIENTES-FONE
+                 START CLIENTES KEY GREATER THAN CLIENTES-CHAVE
+                     INVALID KEY
+                         MOVE 'NENHUM REGISTRO' TO WRK-MSGERRO
+                 END-START
+             ELSE
+                 PERFORM 9060-POSICIONAR-RELATORIO
+             END-IF.
+             IF WRK-RETOMAR = 'S' AND CLIENTES-STATUS NOT = 0
+                 MOVE 'RELATORIO JA CONCLUIDO, NADA A RETOMAR'
+                     TO WRK-MSGERRO
+                 PERFORM 9090-LIMPA-CHECKPOINT
+             ELSE
              READ CLIENTES
                  INVALID KEY
                      MOVE 'NENHUM REGISTRO ENCONTRADO' TO WRK-MSGERRO
                   NOT INVALID KEY
-                  OPEN OUTPUT RELATO
+                  IF WRK-OPCAO-RELATO = '2'
+                      IF WRK-RETOMAR = 'S'
+                          OPEN EXTEND RELATO-CSV
+                      ELSE
+                          OPEN OUTPUT RELATO-CSV
+                          MOVE '"FONE","NOME","EMAIL"' TO CSV-LINHA
+                          WRITE RELATO-CSV-REG
+                      END-IF
+                  ELSE
+                      IF WRK-RETOMAR = 'S'
+                          OPEN EXTEND RELATO
+                      ELSE
+                          OPEN OUTPUT RELATO
+                      END-IF
+                  END-IF
                    PERFORM UNTIL CLIENTES-STATUS = 10
-                     ADD 1 TO WRK-QTREGISTROS
-                       MOVE CLIENTES-REG TO RELATO-REG
-                       WRITE RELATO-REG
+                            OR (WRK-FILTRO-TIPO = '2' AND
+                                CLIENTES-FONE > WRK-FONE-ATE)
+                            OR (WRK-FILTRO-TIPO = '3' AND
+                                CLIENTES-NOME > WRK-NOME-ATE)
+                     IF WRK-FILTRO-TIPO NOT = '4'
+                             OR CLIENTES-FILIAL = WRK-FILIAL-FILTRO
+                       ADD 1 TO WRK-QTREGISTROS
+                       IF WRK-OPCAO-RELATO = '2'
+                           PERFORM 9170-MONTA-CSV
+                           WRITE RELATO-CSV-REG
+                       ELSE
+                         MOVE CLIENTES-REG TO RELATO-REG
+                         WRITE RELATO-REG
+                       END-IF
+                       ADD 1 TO WRK-CONTA-CKPT
+                       IF WRK-CONTA-CKPT = 10
+                           PERFORM 9095-GRAVA-CHECKPOINT
+                           MOVE 0 TO WRK-CONTA-CKPT
+                       END-IF
+                     END-IF
                      READ CLIENTES NEXT
                    END-PERFORM
+                   IF WRK-OPCAO-RELATO = '2'
+                       CLOSE RELATO-CSV
+                   ELSE
                      MOVE 'REGISTROS LIDOS ' TO RELATO-REG
                      MOVE WRK-QTREGISTROS    TO RELATO-REG(18:05)
                      WRITE RELATO-REG
                      CLOSE RELATO
-             END-READ.
-               MOVE 'REGISTROS LIDOS ' TO WRK-MSGERRO.
-               MOVE WRK-QTREGISTROS TO WRK-MSGERRO(17:05).
+                   END-IF
+                   PERFORM 9090-LIMPA-CHECKPOINT
+             END-READ
+               MOVE 'REGISTROS LIDOS ' TO WRK-MSGERRO
+               MOVE WRK-QTREGISTROS TO WRK-MSGERRO(17:05)
+             END-IF.
                ACCEPT MOSTRA-ERRO.
